@@ -5,40 +5,302 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
              SELECT FI-IN-ITEMS ASSIGN "in.dat"
-               ORGANISATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL.
              SELECT FI-OUT-ITEMS ASSIGN "out.dat"
-               ORGANISATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-REJECTS ASSIGN "rejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FO-CONTROL-TOTALS ASSIGN "control-totals.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-RESTART ASSIGN "restart.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+             SELECT FO-HISTORY ASSIGN "history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+             SELECT FI-CATEGORY-RULES ASSIGN "category-rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FILE-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD FI-IN-ITEMS.
-           01 FS-IN-ITEM PIC X(60).
+           01 FS-IN-ITEM PIC X(63).
            FD FI-OUT-ITEMS.
            01 FS-OUT-ITEM.
-             05 SELL-IN PIC S999 SIGN IS LEADING SEPARATE CHARACTER.
+             COPY itemrec.
+           FD FI-REJECTS.
+           01 FS-REJECT-RECORD.
+             05 REJ-RAW-RECORD PIC X(63).
              05 FILLER PIC X VALUE SPACE.
-             05 QUALITY PIC S999 SIGN IS LEADING SEPARATE CHARACTER.
+             05 REJ-REASON PIC X(30).
+           FD FO-CONTROL-TOTALS.
+           01 FS-CONTROL-TOTALS-LINE PIC X(80).
+           FD FI-RESTART.
+           01 FS-RESTART-RECORD.
+             COPY restartrec.
+           FD FO-HISTORY.
+           01 FS-HISTORY-RECORD.
+             05 HIST-RUN-DATE PIC 9(8).
              05 FILLER PIC X VALUE SPACE.
-             05 ITEM-NAME PIC X(50).
+             COPY itemrec.
+           FD FI-CATEGORY-RULES.
+           01 FS-RULE-RECORD.
+             05 CR-PATTERN PIC X(50).
+             05 CR-LENGTH  PIC 99.
+             05 CR-CODE    PIC X(2).
+
+           WORKING-STORAGE SECTION.
+           01 WS-RUN-DATE PIC 9(8) VALUE ZEROS.
+           01 WS-HISTORY-STATUS PIC XX VALUE SPACES.
+           01 WS-RESTART-STATUS PIC XX VALUE SPACES.
+
+           01 WS-RULES-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-RULES-EOF-SWITCH PIC X VALUE 'N'.
+             88 WS-RULES-EOF VALUE 'Y'.
+           01 WS-RULE-COUNT PIC 9(3) VALUE 0.
+
+           01 WS-CATEGORY-RULE-TABLE.
+             05 WS-RULE-ENTRY OCCURS 20 TIMES INDEXED BY WS-RULE-IDX.
+               10 WS-RULE-PATTERN PIC X(50).
+               10 WS-RULE-LENGTH  PIC 99.
+               10 WS-RULE-CODE    PIC X(2).
+
+           01 WS-MATCH-IDX PIC 9(3).
+           01 WS-VALIDATE-CATEGORY-CODE PIC X(2).
+
+           01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+           01 WS-RESTART-SKIP-COUNT  PIC 9(7) VALUE 0.
+
+           01 WS-RESTART-SWITCH PIC X VALUE 'N'.
+             88 WS-RESTART-ACTIVE VALUE 'Y'.
+           01 WS-VALID-SWITCH PIC X VALUE 'Y'.
+             88 WS-VALID VALUE 'Y'.
+
+           01 WS-RECORDS-READ     PIC 9(7) VALUE 0.
+           01 WS-RECORDS-WRITTEN  PIC 9(7) VALUE 0.
+           01 WS-RECORDS-REJECTED PIC 9(7) VALUE 0.
+           01 WS-QUALITY-HASH-TOTAL PIC S9(9) VALUE 0.
+
+           01 WS-CONTROL-TOTALS-LABEL PIC X(20).
+           01 WS-CONTROL-TOTALS-VALUE PIC Z(9)9-.
 
        PROCEDURE DIVISION.
-           OPEN INPUT FI-IN-ITEMS OUTPUT FI-OUT-ITEMS.
+           OPEN INPUT FI-IN-ITEMS.
+
+           PERFORM 0090-check-restart.
+           PERFORM 0095-load-category-rules.
+
+           IF WS-RESTART-ACTIVE
+             OPEN EXTEND FI-OUT-ITEMS
+             OPEN EXTEND FI-REJECTS
+           ELSE
+             OPEN OUTPUT FI-OUT-ITEMS
+             OPEN OUTPUT FI-REJECTS
+           END-IF.
+
+           OPEN EXTEND FO-HISTORY.
+           IF WS-HISTORY-STATUS = '35'
+             OPEN OUTPUT FO-HISTORY
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
 
        0100-start SECTION.
            READ FI-IN-ITEMS AT END GO TO 0200-end.
              MOVE FS-IN-ITEM TO FS-OUT-ITEM.
+             ADD 1 TO WS-RECORDS-READ.
+
+           IF WS-RESTART-ACTIVE AND
+             WS-RECORDS-READ NOT > WS-RESTART-SKIP-COUNT
+             GO TO 0100-start
+           END-IF.
+
+           PERFORM 0120-validate-item.
 
-           CALL 'item-processing' USING FS-OUT-ITEM.
+           IF WS-VALID
+             CALL 'item-processing' USING FS-OUT-ITEM
+             WRITE FS-OUT-ITEM
+             ADD 1 TO WS-RECORDS-WRITTEN
+             ADD QUALITY OF FS-OUT-ITEM TO WS-QUALITY-HASH-TOTAL
+             PERFORM 0140-write-history
+           ELSE
+             MOVE FS-IN-ITEM TO REJ-RAW-RECORD
+             WRITE FS-REJECT-RECORD
+             ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+             PERFORM 0130-write-checkpoint
+           END-IF.
 
-           WRITE FS-OUT-ITEM.
            GO TO 0100-start.
 
+       0120-validate-item SECTION.
+           MOVE 'Y' TO WS-VALID-SWITCH.
+           MOVE SPACES TO FS-REJECT-RECORD.
+           PERFORM 0125-lookup-validate-category.
+
+           EVALUATE TRUE
+             WHEN SELL-IN OF FS-OUT-ITEM NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE 'SELL-IN NOT NUMERIC' TO REJ-REASON
+             WHEN ITEM-NAME OF FS-OUT-ITEM = SPACES
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE 'ITEM-NAME BLANK' TO REJ-REASON
+             WHEN QUALITY OF FS-OUT-ITEM NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE 'QUALITY NOT NUMERIC' TO REJ-REASON
+             WHEN (QUALITY OF FS-OUT-ITEM < 0
+               OR QUALITY OF FS-OUT-ITEM > 50)
+               AND WS-VALIDATE-CATEGORY-CODE NOT = '03'
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE 'QUALITY OUT OF RANGE' TO REJ-REASON
+           END-EVALUATE.
+
+       0125-lookup-validate-category SECTION.
+           IF ITEM-CATEGORY-CODE OF FS-OUT-ITEM NOT = SPACES
+             MOVE ITEM-CATEGORY-CODE OF FS-OUT-ITEM
+               TO WS-VALIDATE-CATEGORY-CODE
+           ELSE
+             IF ITEM-NAME OF FS-OUT-ITEM = 'Sulfuras, Hand of Ragnaros'
+               MOVE '03' TO WS-VALIDATE-CATEGORY-CODE
+             ELSE
+               MOVE '01' TO WS-VALIDATE-CATEGORY-CODE
+               PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1 UNTIL
+                 WS-MATCH-IDX > WS-RULE-COUNT
+                 SET WS-RULE-IDX TO WS-MATCH-IDX
+                 IF ITEM-NAME OF FS-OUT-ITEM
+                   (1:WS-RULE-LENGTH(WS-RULE-IDX)) =
+                   WS-RULE-PATTERN(WS-RULE-IDX)
+                     (1:WS-RULE-LENGTH(WS-RULE-IDX))
+                   MOVE WS-RULE-CODE(WS-RULE-IDX) TO
+                     WS-VALIDATE-CATEGORY-CODE
+                   EXIT PERFORM
+                 END-IF
+               END-PERFORM
+             END-IF
+           END-IF.
+
        0200-end SECTION.
            CLOSE FI-IN-ITEMS.
            CLOSE FI-OUT-ITEMS.
+           CLOSE FI-REJECTS.
+           CLOSE FO-HISTORY.
+           CALL 'item-processing-close'.
+
+           PERFORM 0210-write-control-totals.
+           PERFORM 0240-clear-checkpoint.
+
+           CALL 'summary-report'.
+           CALL 'backstage-warning-report'.
 
        0300-return SECTION.
            GOBACK.
 
+       0090-check-restart SECTION.
+           OPEN INPUT FI-RESTART.
+
+           IF WS-RESTART-STATUS = '00'
+             READ FI-RESTART
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE RESTART-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+                 IF WS-RESTART-SKIP-COUNT > 0
+                   MOVE 'Y' TO WS-RESTART-SWITCH
+                   MOVE RESTART-WRITTEN-COUNT TO WS-RECORDS-WRITTEN
+                   MOVE RESTART-REJECTED-COUNT TO WS-RECORDS-REJECTED
+                   MOVE RESTART-HASH-TOTAL TO WS-QUALITY-HASH-TOTAL
+                 END-IF
+             END-READ
+             CLOSE FI-RESTART
+           END-IF.
+
+       0095-load-category-rules SECTION.
+           OPEN INPUT FI-CATEGORY-RULES.
+
+           IF WS-RULES-FILE-STATUS = '00'
+             PERFORM UNTIL WS-RULES-EOF
+               READ FI-CATEGORY-RULES
+                 AT END
+                   MOVE 'Y' TO WS-RULES-EOF-SWITCH
+                 NOT AT END
+                   IF WS-RULE-COUNT < 20
+                     ADD 1 TO WS-RULE-COUNT
+                     SET WS-RULE-IDX TO WS-RULE-COUNT
+                     MOVE CR-PATTERN TO WS-RULE-PATTERN(WS-RULE-IDX)
+                     MOVE CR-LENGTH  TO WS-RULE-LENGTH(WS-RULE-IDX)
+                     MOVE CR-CODE    TO WS-RULE-CODE(WS-RULE-IDX)
+                   ELSE
+                     DISPLAY 'WARNING: category-rules.dat rule count'
+                     DISPLAY 'exceeds table size of 20 -- extra rules'
+                     DISPLAY 'are ignored'
+                     MOVE 'Y' TO WS-RULES-EOF-SWITCH
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE FI-CATEGORY-RULES
+           END-IF.
+
+       0130-write-checkpoint SECTION.
+           OPEN OUTPUT FI-RESTART.
+           MOVE SPACES TO FS-RESTART-RECORD.
+           MOVE ITEM-NAME OF FS-OUT-ITEM TO RESTART-ITEM-NAME.
+           MOVE WS-RECORDS-READ TO RESTART-RECORD-COUNT.
+           MOVE WS-RECORDS-WRITTEN TO RESTART-WRITTEN-COUNT.
+           MOVE WS-RECORDS-REJECTED TO RESTART-REJECTED-COUNT.
+           MOVE WS-QUALITY-HASH-TOTAL TO RESTART-HASH-TOTAL.
+           WRITE FS-RESTART-RECORD.
+           CLOSE FI-RESTART.
+
+       0240-clear-checkpoint SECTION.
+           OPEN OUTPUT FI-RESTART.
+           CLOSE FI-RESTART.
+
+       0140-write-history SECTION.
+           MOVE SPACES TO FS-HISTORY-RECORD.
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE.
+           MOVE SELL-IN OF FS-OUT-ITEM TO SELL-IN OF FS-HISTORY-RECORD.
+           MOVE QUALITY OF FS-OUT-ITEM TO QUALITY OF FS-HISTORY-RECORD.
+           MOVE ITEM-NAME OF FS-OUT-ITEM TO
+             ITEM-NAME OF FS-HISTORY-RECORD.
+           MOVE ITEM-CATEGORY-CODE OF FS-OUT-ITEM TO
+             ITEM-CATEGORY-CODE OF FS-HISTORY-RECORD.
+           WRITE FS-HISTORY-RECORD.
+
+       0210-write-control-totals SECTION.
+           OPEN OUTPUT FO-CONTROL-TOTALS.
+
+           MOVE 'Batch control totals' TO FS-CONTROL-TOTALS-LINE.
+           WRITE FS-CONTROL-TOTALS-LINE.
+           MOVE SPACES TO FS-CONTROL-TOTALS-LINE.
+           WRITE FS-CONTROL-TOTALS-LINE.
+
+           MOVE 'Records read'      TO WS-CONTROL-TOTALS-LABEL.
+           MOVE WS-RECORDS-READ     TO WS-CONTROL-TOTALS-VALUE.
+           PERFORM 0220-write-total-line.
+
+           MOVE 'Records written'   TO WS-CONTROL-TOTALS-LABEL.
+           MOVE WS-RECORDS-WRITTEN  TO WS-CONTROL-TOTALS-VALUE.
+           PERFORM 0220-write-total-line.
+
+           MOVE 'Records rejected'  TO WS-CONTROL-TOTALS-LABEL.
+           MOVE WS-RECORDS-REJECTED TO WS-CONTROL-TOTALS-VALUE.
+           PERFORM 0220-write-total-line.
+
+           MOVE 'Quality hash total' TO WS-CONTROL-TOTALS-LABEL.
+           MOVE WS-QUALITY-HASH-TOTAL TO WS-CONTROL-TOTALS-VALUE.
+           PERFORM 0220-write-total-line.
+
+           CLOSE FO-CONTROL-TOTALS.
+
+       0220-write-total-line SECTION.
+           MOVE SPACES TO FS-CONTROL-TOTALS-LINE.
+           STRING WS-CONTROL-TOTALS-LABEL DELIMITED BY SIZE
+             WS-CONTROL-TOTALS-VALUE DELIMITED BY SIZE
+             INTO FS-CONTROL-TOTALS-LINE.
+           WRITE FS-CONTROL-TOTALS-LINE.
+
 
 
