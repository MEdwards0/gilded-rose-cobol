@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. summary-report.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT FI-OUT-ITEMS ASSIGN "out.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FO-SUMMARY ASSIGN "summary.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-CATEGORY-RULES ASSIGN "category-rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FI-OUT-ITEMS.
+           01 FS-OUT-ITEM.
+             COPY itemrec.
+
+           FD FO-SUMMARY.
+           01 FS-SUMMARY-LINE PIC X(80).
+
+           FD FI-CATEGORY-RULES.
+           01 FS-RULE-RECORD.
+             05 CR-PATTERN PIC X(50).
+             05 CR-LENGTH  PIC 99.
+             05 CR-CODE    PIC X(2).
+
+           WORKING-STORAGE SECTION.
+           01 WS-CATEGORY-INDEX PIC 9 VALUE 1.
+
+           01 WS-RULES-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-RULES-EOF-SWITCH PIC X VALUE 'N'.
+             88 WS-RULES-EOF VALUE 'Y'.
+           01 WS-RULE-COUNT PIC 9(3) VALUE 0.
+
+           01 WS-CATEGORY-RULE-TABLE.
+             05 WS-RULE-ENTRY OCCURS 20 TIMES INDEXED BY WS-RULE-IDX.
+               10 WS-RULE-PATTERN PIC X(50).
+               10 WS-RULE-LENGTH  PIC 99.
+               10 WS-RULE-CODE    PIC X(2).
+
+           01 WS-MATCH-IDX PIC 9(3).
+
+           01 WS-CATEGORY-TABLE.
+             05 WS-CATEGORY-ENTRY OCCURS 5 TIMES INDEXED BY WS-CAT-IDX.
+               10 WS-CAT-NAME       PIC X(20).
+               10 WS-CAT-COUNT      PIC 9(7) VALUE 0.
+               10 WS-CAT-QUAL-MIN   PIC S999 VALUE 999.
+               10 WS-CAT-QUAL-MAX   PIC S999 VALUE -999.
+               10 WS-CAT-QUAL-SUM   PIC S9(9) VALUE 0.
+
+           01 WS-REPORT-LINE.
+             05 WS-RL-NAME    PIC X(20).
+             05 WS-RL-COUNT   PIC ZZZ,ZZ9.
+             05 FILLER        PIC X(3) VALUE SPACES.
+             05 WS-RL-MIN     PIC ---9.
+             05 FILLER        PIC X(3) VALUE SPACES.
+             05 WS-RL-MAX     PIC ---9.
+             05 FILLER        PIC X(3) VALUE SPACES.
+             05 WS-RL-AVG     PIC ---9.99.
+
+           01 WS-AVG-WORK      PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       0100-start SECTION.
+           MOVE 'Normal Item'       TO WS-CAT-NAME(1).
+           MOVE 'Aged Brie'         TO WS-CAT-NAME(2).
+           MOVE 'Sulfuras'          TO WS-CAT-NAME(3).
+           MOVE 'Backstage Pass'    TO WS-CAT-NAME(4).
+           MOVE 'Conjured Item'     TO WS-CAT-NAME(5).
+
+           PERFORM 0105-load-category-rules.
+
+           OPEN INPUT FI-OUT-ITEMS OUTPUT FO-SUMMARY.
+
+       0110-read-loop SECTION.
+           READ FI-OUT-ITEMS AT END GO TO 0200-write-report.
+
+           PERFORM 0150-classify-item.
+           PERFORM 0160-accumulate-stats.
+
+           GO TO 0110-read-loop.
+
+       0105-load-category-rules SECTION.
+           OPEN INPUT FI-CATEGORY-RULES.
+
+           IF WS-RULES-FILE-STATUS = '00'
+             PERFORM UNTIL WS-RULES-EOF
+               READ FI-CATEGORY-RULES
+                 AT END
+                   MOVE 'Y' TO WS-RULES-EOF-SWITCH
+                 NOT AT END
+                   IF WS-RULE-COUNT < 20
+                     ADD 1 TO WS-RULE-COUNT
+                     SET WS-RULE-IDX TO WS-RULE-COUNT
+                     MOVE CR-PATTERN TO WS-RULE-PATTERN(WS-RULE-IDX)
+                     MOVE CR-LENGTH  TO WS-RULE-LENGTH(WS-RULE-IDX)
+                     MOVE CR-CODE    TO WS-RULE-CODE(WS-RULE-IDX)
+                   ELSE
+                     DISPLAY 'WARNING: category-rules.dat rule count'
+                     DISPLAY 'exceeds table size of 20 -- extra rules'
+                     DISPLAY 'are ignored'
+                     MOVE 'Y' TO WS-RULES-EOF-SWITCH
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE FI-CATEGORY-RULES
+           END-IF.
+
+       0150-classify-item SECTION.
+           IF ITEM-CATEGORY-CODE NOT = SPACES
+             EVALUATE ITEM-CATEGORY-CODE
+               WHEN '02' MOVE 2 TO WS-CATEGORY-INDEX
+               WHEN '03' MOVE 3 TO WS-CATEGORY-INDEX
+               WHEN '04' MOVE 4 TO WS-CATEGORY-INDEX
+               WHEN '05' MOVE 5 TO WS-CATEGORY-INDEX
+               WHEN OTHER MOVE 1 TO WS-CATEGORY-INDEX
+             END-EVALUATE
+           ELSE
+             PERFORM 0155-lookup-category-by-pattern
+           END-IF.
+
+       0155-lookup-category-by-pattern SECTION.
+           MOVE 1 TO WS-CATEGORY-INDEX.
+
+           EVALUATE TRUE
+             WHEN ITEM-NAME(1:4) = 'Aged'
+               MOVE 2 TO WS-CATEGORY-INDEX
+             WHEN ITEM-NAME = 'Sulfuras, Hand of Ragnaros'
+               MOVE 3 TO WS-CATEGORY-INDEX
+             WHEN ITEM-NAME(1:8) = 'Conjured'
+               MOVE 5 TO WS-CATEGORY-INDEX
+             WHEN ITEM-NAME(1:9) = 'Backstage'
+               MOVE 4 TO WS-CATEGORY-INDEX
+             WHEN OTHER
+               PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1 UNTIL
+                 WS-MATCH-IDX > WS-RULE-COUNT
+                 SET WS-RULE-IDX TO WS-MATCH-IDX
+                 IF ITEM-NAME(1:WS-RULE-LENGTH(WS-RULE-IDX)) =
+                   WS-RULE-PATTERN(WS-RULE-IDX)
+                     (1:WS-RULE-LENGTH(WS-RULE-IDX))
+                   EVALUATE WS-RULE-CODE(WS-RULE-IDX)
+                     WHEN '02' MOVE 2 TO WS-CATEGORY-INDEX
+                     WHEN '03' MOVE 3 TO WS-CATEGORY-INDEX
+                     WHEN '04' MOVE 4 TO WS-CATEGORY-INDEX
+                     WHEN '05' MOVE 5 TO WS-CATEGORY-INDEX
+                     WHEN OTHER MOVE 1 TO WS-CATEGORY-INDEX
+                   END-EVALUATE
+                   EXIT PERFORM
+                 END-IF
+               END-PERFORM
+           END-EVALUATE.
+
+       0160-accumulate-stats SECTION.
+           SET WS-CAT-IDX TO WS-CATEGORY-INDEX.
+
+           ADD 1 TO WS-CAT-COUNT(WS-CAT-IDX).
+           ADD QUALITY TO WS-CAT-QUAL-SUM(WS-CAT-IDX).
+
+           IF QUALITY < WS-CAT-QUAL-MIN(WS-CAT-IDX)
+             MOVE QUALITY TO WS-CAT-QUAL-MIN(WS-CAT-IDX)
+           END-IF.
+
+           IF QUALITY > WS-CAT-QUAL-MAX(WS-CAT-IDX)
+             MOVE QUALITY TO WS-CAT-QUAL-MAX(WS-CAT-IDX)
+           END-IF.
+
+       0200-write-report SECTION.
+           MOVE 'Category summary'  TO FS-SUMMARY-LINE.
+           WRITE FS-SUMMARY-LINE.
+           MOVE SPACES TO FS-SUMMARY-LINE.
+           WRITE FS-SUMMARY-LINE.
+
+           SET WS-CAT-IDX TO 1.
+           PERFORM 5 TIMES
+             PERFORM 0210-format-line
+             WRITE FS-SUMMARY-LINE FROM WS-REPORT-LINE
+             SET WS-CAT-IDX UP BY 1
+           END-PERFORM.
+
+           GO TO 0300-end.
+
+       0210-format-line SECTION.
+           MOVE WS-CAT-NAME(WS-CAT-IDX)  TO WS-RL-NAME.
+           MOVE WS-CAT-COUNT(WS-CAT-IDX) TO WS-RL-COUNT.
+
+           IF WS-CAT-COUNT(WS-CAT-IDX) = 0
+             MOVE 0 TO WS-RL-MIN
+             MOVE 0 TO WS-RL-MAX
+             MOVE 0 TO WS-RL-AVG
+           ELSE
+             MOVE WS-CAT-QUAL-MIN(WS-CAT-IDX) TO WS-RL-MIN
+             MOVE WS-CAT-QUAL-MAX(WS-CAT-IDX) TO WS-RL-MAX
+             COMPUTE WS-AVG-WORK ROUNDED =
+               WS-CAT-QUAL-SUM(WS-CAT-IDX) / WS-CAT-COUNT(WS-CAT-IDX)
+             MOVE WS-AVG-WORK TO WS-RL-AVG
+           END-IF.
+
+       0300-end SECTION.
+           CLOSE FI-OUT-ITEMS.
+           CLOSE FO-SUMMARY.
+
+       0400-return SECTION.
+           GOBACK.
