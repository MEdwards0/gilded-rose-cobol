@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. backstage-warning-report.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT FI-OUT-ITEMS ASSIGN "out.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FO-WARNING ASSIGN "backstage-warning.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-CATEGORY-RULES ASSIGN "category-rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FI-OUT-ITEMS.
+           01 FS-OUT-ITEM.
+             COPY itemrec.
+
+           FD FO-WARNING.
+           01 FS-WARNING-LINE PIC X(80).
+
+           FD FI-CATEGORY-RULES.
+           01 FS-RULE-RECORD.
+             05 CR-PATTERN PIC X(50).
+             05 CR-LENGTH  PIC 99.
+             05 CR-CODE    PIC X(2).
+
+           WORKING-STORAGE SECTION.
+           01 WS-IS-BACKSTAGE-SWITCH PIC X VALUE 'N'.
+             88 WS-IS-BACKSTAGE VALUE 'Y'.
+
+           01 WS-RULES-FILE-STATUS PIC XX VALUE SPACES.
+           01 WS-RULES-EOF-SWITCH PIC X VALUE 'N'.
+             88 WS-RULES-EOF VALUE 'Y'.
+           01 WS-RULE-COUNT PIC 9(3) VALUE 0.
+
+           01 WS-CATEGORY-RULE-TABLE.
+             05 WS-RULE-ENTRY OCCURS 20 TIMES INDEXED BY WS-RULE-IDX.
+               10 WS-RULE-PATTERN PIC X(50).
+               10 WS-RULE-LENGTH  PIC 99.
+               10 WS-RULE-CODE    PIC X(2).
+
+           01 WS-MATCH-IDX PIC 9(3).
+
+           01 WS-BAND-CODE PIC 9 VALUE 0.
+
+           01 WS-DETAIL-LINE.
+             05 WS-DL-ITEM-NAME PIC X(50).
+             05 WS-DL-SELL-IN   PIC ---9.
+             05 FILLER          PIC X(3) VALUE SPACES.
+             05 WS-DL-QUALITY   PIC ---9.
+
+           01 WS-BAND-TABLE.
+             05 WS-BAND-GROUP OCCURS 3 TIMES INDEXED BY WS-BAND-IDX.
+               10 WS-BAND-ITEM-COUNT PIC 9(4) VALUE 0.
+               10 WS-BAND-ITEM OCCURS 1000 TIMES
+                   INDEXED BY WS-BAND-ITEM-IDX.
+                 15 WS-BI-ITEM-NAME PIC X(50).
+                 15 WS-BI-SELL-IN   PIC S999
+                     SIGN IS LEADING SEPARATE CHARACTER.
+                 15 WS-BI-QUALITY   PIC S999
+                     SIGN IS LEADING SEPARATE CHARACTER.
+
+       PROCEDURE DIVISION.
+       0100-start SECTION.
+           PERFORM 0105-load-category-rules.
+
+           OPEN INPUT FI-OUT-ITEMS OUTPUT FO-WARNING.
+
+           MOVE 'Backstage pass expiration early warning' TO
+             FS-WARNING-LINE.
+           WRITE FS-WARNING-LINE.
+           MOVE SPACES TO FS-WARNING-LINE.
+           WRITE FS-WARNING-LINE.
+
+       0110-read-loop SECTION.
+           READ FI-OUT-ITEMS AT END GO TO 0200-write-bands.
+
+           PERFORM 0120-classify-backstage.
+
+           IF WS-IS-BACKSTAGE AND SELL-IN NOT > 11
+             PERFORM 0130-accumulate-item
+           END-IF.
+
+           GO TO 0110-read-loop.
+
+       0105-load-category-rules SECTION.
+           OPEN INPUT FI-CATEGORY-RULES.
+
+           IF WS-RULES-FILE-STATUS = '00'
+             PERFORM UNTIL WS-RULES-EOF
+               READ FI-CATEGORY-RULES
+                 AT END
+                   MOVE 'Y' TO WS-RULES-EOF-SWITCH
+                 NOT AT END
+                   IF WS-RULE-COUNT < 20
+                     ADD 1 TO WS-RULE-COUNT
+                     SET WS-RULE-IDX TO WS-RULE-COUNT
+                     MOVE CR-PATTERN TO WS-RULE-PATTERN(WS-RULE-IDX)
+                     MOVE CR-LENGTH  TO WS-RULE-LENGTH(WS-RULE-IDX)
+                     MOVE CR-CODE    TO WS-RULE-CODE(WS-RULE-IDX)
+                   ELSE
+                     DISPLAY 'WARNING: category-rules.dat rule count'
+                     DISPLAY 'exceeds table size of 20 -- extra rules'
+                     DISPLAY 'are ignored'
+                     MOVE 'Y' TO WS-RULES-EOF-SWITCH
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE FI-CATEGORY-RULES
+           END-IF.
+
+       0120-classify-backstage SECTION.
+           MOVE 'N' TO WS-IS-BACKSTAGE-SWITCH.
+
+           IF ITEM-CATEGORY-CODE = '04'
+             MOVE 'Y' TO WS-IS-BACKSTAGE-SWITCH
+           ELSE IF ITEM-CATEGORY-CODE = SPACES
+             AND ITEM-NAME(1:9) = 'Backstage'
+             MOVE 'Y' TO WS-IS-BACKSTAGE-SWITCH
+           ELSE IF ITEM-CATEGORY-CODE = SPACES
+             PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1 UNTIL
+               WS-MATCH-IDX > WS-RULE-COUNT
+               SET WS-RULE-IDX TO WS-MATCH-IDX
+               IF ITEM-NAME(1:WS-RULE-LENGTH(WS-RULE-IDX)) =
+                 WS-RULE-PATTERN(WS-RULE-IDX)
+                   (1:WS-RULE-LENGTH(WS-RULE-IDX))
+                 AND WS-RULE-CODE(WS-RULE-IDX) = '04'
+                 MOVE 'Y' TO WS-IS-BACKSTAGE-SWITCH
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+           END-IF END-IF END-IF.
+
+       0130-accumulate-item SECTION.
+           EVALUATE TRUE
+             WHEN SELL-IN > 6
+               MOVE 1 TO WS-BAND-CODE
+             WHEN SELL-IN > 0
+               MOVE 2 TO WS-BAND-CODE
+             WHEN OTHER
+               MOVE 3 TO WS-BAND-CODE
+           END-EVALUATE.
+
+           SET WS-BAND-IDX TO WS-BAND-CODE.
+
+           IF WS-BAND-ITEM-COUNT(WS-BAND-IDX) < 1000
+             ADD 1 TO WS-BAND-ITEM-COUNT(WS-BAND-IDX)
+             SET WS-BAND-ITEM-IDX TO WS-BAND-ITEM-COUNT(WS-BAND-IDX)
+             MOVE ITEM-NAME TO
+               WS-BI-ITEM-NAME(WS-BAND-IDX, WS-BAND-ITEM-IDX)
+             MOVE SELL-IN TO
+               WS-BI-SELL-IN(WS-BAND-IDX, WS-BAND-ITEM-IDX)
+             MOVE QUALITY TO
+               WS-BI-QUALITY(WS-BAND-IDX, WS-BAND-ITEM-IDX)
+           ELSE
+             DISPLAY 'WARNING: backstage-warning-report band table full'
+             DISPLAY '-- excess candidates are not reported'
+           END-IF.
+
+       0200-write-bands SECTION.
+           PERFORM VARYING WS-BAND-IDX FROM 1 BY 1 UNTIL WS-BAND-IDX > 3
+             IF WS-BAND-ITEM-COUNT(WS-BAND-IDX) > 0
+               MOVE WS-BAND-IDX TO WS-BAND-CODE
+               PERFORM 0210-write-band-header
+               PERFORM VARYING WS-BAND-ITEM-IDX FROM 1 BY 1 UNTIL
+                 WS-BAND-ITEM-IDX > WS-BAND-ITEM-COUNT(WS-BAND-IDX)
+                 MOVE WS-BI-ITEM-NAME(WS-BAND-IDX, WS-BAND-ITEM-IDX)
+                   TO WS-DL-ITEM-NAME
+                 MOVE WS-BI-SELL-IN(WS-BAND-IDX, WS-BAND-ITEM-IDX)
+                   TO WS-DL-SELL-IN
+                 MOVE WS-BI-QUALITY(WS-BAND-IDX, WS-BAND-ITEM-IDX)
+                   TO WS-DL-QUALITY
+                 WRITE FS-WARNING-LINE FROM WS-DETAIL-LINE
+               END-PERFORM
+             END-IF
+           END-PERFORM.
+
+           GO TO 0300-end.
+
+       0210-write-band-header SECTION.
+           MOVE SPACES TO FS-WARNING-LINE.
+           WRITE FS-WARNING-LINE.
+
+           EVALUATE WS-BAND-CODE
+             WHEN 1
+               MOVE 'Approaching 6-day step (7-11 days left)'
+                 TO FS-WARNING-LINE
+             WHEN 2
+               MOVE 'Approaching zero-value cliff (1-6 days left)'
+                 TO FS-WARNING-LINE
+             WHEN OTHER
+               MOVE 'At or past the zero-value cliff (0 days left)'
+                 TO FS-WARNING-LINE
+           END-EVALUATE.
+           WRITE FS-WARNING-LINE.
+
+       0300-end SECTION.
+           CLOSE FI-OUT-ITEMS.
+           CLOSE FO-WARNING.
+
+       0400-return SECTION.
+           GOBACK.
