@@ -0,0 +1,11 @@
+      *>  Shared item record layout: input extract, output snapshot,
+      *>  and the LINKAGE record passed to item-processing all use
+      *>  this same shape so a field added here reaches every program
+      *>  in one place.
+           05 SELL-IN PIC S999 SIGN IS LEADING SEPARATE CHARACTER.
+           05 FILLER PIC X VALUE SPACE.
+           05 QUALITY PIC S999 SIGN IS LEADING SEPARATE CHARACTER.
+           05 FILLER PIC X VALUE SPACE.
+           05 ITEM-NAME PIC X(50).
+           05 FILLER PIC X VALUE SPACE.
+           05 ITEM-CATEGORY-CODE PIC X(2).
