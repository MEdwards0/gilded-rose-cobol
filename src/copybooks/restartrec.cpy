@@ -0,0 +1,14 @@
+      *>  Shared checkpoint/restart record layout. gilded-rose owns the
+      *>  writes; item-processing reads it once at start-up (read-only)
+      *>  to decide whether a same-day restart is under way, so both
+      *>  programs agree on one record shape for restart.dat.
+           05 RESTART-ITEM-NAME      PIC X(50).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 RESTART-RECORD-COUNT   PIC 9(7).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 RESTART-WRITTEN-COUNT  PIC 9(7).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 RESTART-REJECTED-COUNT PIC 9(7).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 RESTART-HASH-TOTAL     PIC S9(9)
+               SIGN IS LEADING SEPARATE CHARACTER.
