@@ -1,31 +1,111 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. item-processing.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT FO-AUDIT-TRAIL ASSIGN "audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+             SELECT FI-CATEGORY-RULES ASSIGN "category-rules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FILE-STATUS.
+             SELECT FI-RESTART-CHECK ASSIGN "restart.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-CHECK-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD FI-CATEGORY-RULES.
+           01 FS-RULE-RECORD.
+             05 CR-PATTERN PIC X(50).
+             05 CR-LENGTH  PIC 99.
+             05 CR-CODE    PIC X(2).
+
+           FD FI-RESTART-CHECK.
+           01 FS-RESTART-CHECK-RECORD.
+             COPY restartrec.
+
+           FD FO-AUDIT-TRAIL.
+           01 FS-AUDIT-RECORD.
+             05 AU-ITEM-NAME       PIC X(50).
+             05 FILLER             PIC X VALUE SPACE.
+             05 AU-SELL-IN-BEFORE  PIC S999
+                 SIGN IS LEADING SEPARATE CHARACTER.
+             05 FILLER             PIC X VALUE SPACE.
+             05 AU-QUALITY-BEFORE  PIC S999
+                 SIGN IS LEADING SEPARATE CHARACTER.
+             05 FILLER             PIC X VALUE SPACE.
+             05 AU-SELL-IN-AFTER   PIC S999
+                 SIGN IS LEADING SEPARATE CHARACTER.
+             05 FILLER             PIC X VALUE SPACE.
+             05 AU-QUALITY-AFTER   PIC S999
+                 SIGN IS LEADING SEPARATE CHARACTER.
+             05 FILLER             PIC X VALUE SPACE.
+             05 AU-PARAGRAPH       PIC X(20).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FIRST-CALL-SWITCH PIC X VALUE 'Y'.
+             88 WS-FIRST-CALL VALUE 'Y'.
+
+           01 WS-SELL-IN-BEFORE PIC S999
+               SIGN IS LEADING SEPARATE CHARACTER.
+           01 WS-QUALITY-BEFORE PIC S999
+               SIGN IS LEADING SEPARATE CHARACTER.
+           01 WS-PARAGRAPH-CODE PIC X(20).
+
+           01 WS-RULES-EOF-SWITCH PIC X VALUE 'N'.
+             88 WS-RULES-EOF VALUE 'Y'.
+
+           01 WS-RULE-COUNT PIC 9(3) VALUE 0.
+           01 WS-RULES-FILE-STATUS PIC XX VALUE SPACES.
+
+           01 WS-CATEGORY-RULE-TABLE.
+             05 WS-RULE-ENTRY OCCURS 20 TIMES INDEXED BY WS-RULE-IDX.
+               10 WS-RULE-PATTERN PIC X(50).
+               10 WS-RULE-LENGTH  PIC 99.
+               10 WS-RULE-CODE    PIC X(2).
+
+           01 WS-ITEM-CATEGORY-CODE PIC X(2) VALUE '01'.
+           01 WS-MATCH-IDX PIC 9(3).
+
+           01 WS-RESTART-CHECK-STATUS PIC XX VALUE SPACES.
+           01 WS-AUDIT-RESTART-SWITCH PIC X VALUE 'N'.
+             88 WS-AUDIT-RESTART-ACTIVE VALUE 'Y'.
+
            LINKAGE SECTION.
 
            01 ITEM.
-             05 SELL-IN PIC S999 SIGN IS LEADING SEPARATE CHARACTER.
-             05 FILLER PIC X VALUE SPACE.
-             05 QUALITY PIC S999 SIGN IS LEADING SEPARATE CHARACTER.
-             05 FILLER PIC X VALUE SPACE.
-             05 ITEM-NAME PIC X(50).
+             COPY itemrec.
 
            PROCEDURE DIVISION USING ITEM.
-           
 
-          *>  IF ITEM-NAME = '+5 Dexterity Vest' OR 
-          *>    'Elixir of the Mongoose' GO TO 0100-normal-item.
-           
-           IF ITEM-NAME(1:4) = 'Aged' GO TO 0110-aged-brie.
+       0050-classify SECTION.
+           IF WS-FIRST-CALL
+             PERFORM 0057-check-restart-for-audit
+             IF WS-AUDIT-RESTART-ACTIVE
+               OPEN EXTEND FO-AUDIT-TRAIL
+             ELSE
+               OPEN OUTPUT FO-AUDIT-TRAIL
+             END-IF
+             PERFORM 0055-load-category-rules
+             MOVE 'N' TO WS-FIRST-CALL-SWITCH
+           END-IF.
 
-           IF ITEM-NAME = 
-             'Sulfuras, Hand of Ragnaros' GO TO 0130-sulfuras.
+           MOVE SELL-IN TO WS-SELL-IN-BEFORE.
+           MOVE QUALITY TO WS-QUALITY-BEFORE.
 
-           IF ITEM-NAME(1:8) = 'Conjured' GO TO 0200-conjured-item.
+           PERFORM 0058-lookup-category.
 
-           IF ITEM-NAME(1:9) = 'Backstage' GO TO 0140-backstage-pass.
+           EVALUATE WS-ITEM-CATEGORY-CODE
+             WHEN '02' GO TO 0110-aged-brie
+             WHEN '03' GO TO 0130-sulfuras
+             WHEN '04' GO TO 0140-backstage-pass
+             WHEN '05' GO TO 0200-conjured-item
+             WHEN OTHER CONTINUE
+           END-EVALUATE.
 
-          *>  GOBACK.
+          *>  falls through to 0100-normal-item for category '01'
+          *>  or any pattern not matched in category-rules.dat
 
           *>  ----------------------ITEM LOGIC-------------------------
        0100-normal-item SECTION.
@@ -39,8 +119,10 @@
              SUBTRACT 2 FROM QUALITY
            END-IF.
 
+           MOVE '0100-NORMAL-ITEM' TO WS-PARAGRAPH-CODE.
+           PERFORM 0190-write-audit-trail.
            GOBACK.
-           
+
        0110-aged-brie SECTION.
            IF QUALITY < 50
              ADD 1 TO QUALITY
@@ -49,12 +131,16 @@
            SUBTRACT 1 FROM SELL-IN.
 
            IF SELL-IN < 0 AND QUALITY < 50
-             ADD 1 TO QUALITY 
+             ADD 1 TO QUALITY
            END-IF.
 
-           GOBACK.  
+           MOVE '0110-AGED-BRIE' TO WS-PARAGRAPH-CODE.
+           PERFORM 0190-write-audit-trail.
+           GOBACK.
 
        0130-sulfuras SECTION.
+           MOVE '0130-SULFURAS' TO WS-PARAGRAPH-CODE.
+           PERFORM 0190-write-audit-trail.
            GOBACK.
 
        0140-backstage-pass SECTION.
@@ -76,8 +162,10 @@
              SUBTRACT QUALITY FROM QUALITY
            END-IF.
 
+           MOVE '0140-BACKSTAGE-PASS' TO WS-PARAGRAPH-CODE.
+           PERFORM 0190-write-audit-trail.
            GOBACK.
-             
+
        0200-conjured-item SECTION.
            IF QUALITY > 0
              SUBTRACT 2 FROM QUALITY
@@ -89,10 +177,100 @@
              SUBTRACT 4 FROM QUALITY
            END-IF.
 
+           MOVE '0200-CONJURED-ITEM' TO WS-PARAGRAPH-CODE.
+           PERFORM 0190-write-audit-trail.
            GOBACK.
 
       *>   ------------------------ITEM LOGIC END-----------------------
 
+       0190-write-audit-trail SECTION.
+           MOVE SPACES            TO FS-AUDIT-RECORD.
+           MOVE ITEM-NAME        TO AU-ITEM-NAME.
+           MOVE WS-SELL-IN-BEFORE TO AU-SELL-IN-BEFORE.
+           MOVE WS-QUALITY-BEFORE TO AU-QUALITY-BEFORE.
+           MOVE SELL-IN           TO AU-SELL-IN-AFTER.
+           MOVE QUALITY           TO AU-QUALITY-AFTER.
+           MOVE WS-PARAGRAPH-CODE TO AU-PARAGRAPH.
+
+           WRITE FS-AUDIT-RECORD.
+
+       0055-load-category-rules SECTION.
+           OPEN INPUT FI-CATEGORY-RULES.
+
+           IF WS-RULES-FILE-STATUS = '00'
+             PERFORM UNTIL WS-RULES-EOF
+               READ FI-CATEGORY-RULES
+                 AT END
+                   MOVE 'Y' TO WS-RULES-EOF-SWITCH
+                 NOT AT END
+                   IF WS-RULE-COUNT < 20
+                     ADD 1 TO WS-RULE-COUNT
+                     SET WS-RULE-IDX TO WS-RULE-COUNT
+                     MOVE CR-PATTERN TO WS-RULE-PATTERN(WS-RULE-IDX)
+                     MOVE CR-LENGTH  TO WS-RULE-LENGTH(WS-RULE-IDX)
+                     MOVE CR-CODE    TO WS-RULE-CODE(WS-RULE-IDX)
+                   ELSE
+                     DISPLAY 'WARNING: category-rules.dat rule count'
+                     DISPLAY 'exceeds table size of 20 -- extra rules'
+                     DISPLAY 'are ignored'
+                     MOVE 'Y' TO WS-RULES-EOF-SWITCH
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE FI-CATEGORY-RULES
+           END-IF.
+
+       0057-check-restart-for-audit SECTION.
+           OPEN INPUT FI-RESTART-CHECK.
+
+           IF WS-RESTART-CHECK-STATUS = '00'
+             READ FI-RESTART-CHECK
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF RESTART-RECORD-COUNT OF FS-RESTART-CHECK-RECORD > 0
+                   MOVE 'Y' TO WS-AUDIT-RESTART-SWITCH
+                 END-IF
+             END-READ
+             CLOSE FI-RESTART-CHECK
+           END-IF.
+
+       0058-lookup-category SECTION.
+           IF ITEM-CATEGORY-CODE NOT = SPACES
+             MOVE ITEM-CATEGORY-CODE TO WS-ITEM-CATEGORY-CODE
+           ELSE
+             EVALUATE TRUE
+               WHEN ITEM-NAME(1:4) = 'Aged'
+                 MOVE '02' TO WS-ITEM-CATEGORY-CODE
+               WHEN ITEM-NAME = 'Sulfuras, Hand of Ragnaros'
+                 MOVE '03' TO WS-ITEM-CATEGORY-CODE
+               WHEN ITEM-NAME(1:9) = 'Backstage'
+                 MOVE '04' TO WS-ITEM-CATEGORY-CODE
+               WHEN ITEM-NAME(1:8) = 'Conjured'
+                 MOVE '05' TO WS-ITEM-CATEGORY-CODE
+               WHEN OTHER
+                 MOVE '01' TO WS-ITEM-CATEGORY-CODE
+                 PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1 UNTIL
+                   WS-MATCH-IDX > WS-RULE-COUNT
+                   SET WS-RULE-IDX TO WS-MATCH-IDX
+                   IF ITEM-NAME(1:WS-RULE-LENGTH(WS-RULE-IDX)) =
+                     WS-RULE-PATTERN(WS-RULE-IDX)
+                       (1:WS-RULE-LENGTH(WS-RULE-IDX))
+                     MOVE WS-RULE-CODE(WS-RULE-IDX) TO
+                       WS-ITEM-CATEGORY-CODE
+                     EXIT PERFORM
+                   END-IF
+                 END-PERFORM
+             END-EVALUATE
+           END-IF.
+
+       0059-close-audit-trail SECTION.
+           ENTRY "item-processing-close".
+           IF NOT WS-FIRST-CALL
+             CLOSE FO-AUDIT-TRAIL
+           END-IF.
+           GOBACK.
+
       *>  0120-elixir-of-mongoose SECTION.
       *>      IF QUALITY > 0
       *>        SUBTRACT 1 FROM QUALITY
@@ -104,7 +282,7 @@
       *>        SUBTRACT 1 FROM QUALITY
       *>      END-IF.
 
-      *>      GOBACK. 
+      *>      GOBACK.
 
       *>  0100-dex-vest SECTION.
       *>      IF QUALITY > 0
