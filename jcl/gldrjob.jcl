@@ -0,0 +1,219 @@
+//GLDRJOB  JOB (ACCT),'NIGHTLY GILDED ROSE',CLASS=A,MSGCLASS=A,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* NIGHTLY GILDED ROSE INVENTORY BATCH STREAM
+//*
+//* CHAINS THE WHOLE NIGHT'S PROCESSING INTO ONE SUBMITTABLE JOB SO
+//* NOBODY HAS TO STAGE FILES AND RUN GILDED-ROSE BY HAND:
+//*
+//*   SRTVAL   - SORT/VALIDATE THE RAW DAILY EXTRACT AND CATALOG IT
+//*              AS THE NEXT GENERATION OF THE IN-EXTRACT GDG, SO
+//*              EVERY NIGHT'S INPUT IS KEPT UNDER A DATE-STAMPED
+//*              GENERATION NUMBER RATHER THAN OVERWRITTEN.
+//*   STGIN    - COPY THAT GENERATION, THE HAND-MAINTAINED CATEGORY
+//*              RULES FILE, AND THE CARRIED-FORWARD RESTART/HISTORY
+//*              FILES DOWN INTO THE FIXED WORKING NAMES GILDED-ROSE
+//*              OPENS ON USS (IN.DAT, CATEGORY-RULES.DAT, RESTART.DAT,
+//*              HISTORY.DAT).
+//*   GLDROSE  - RUN THE COMPILED GNUCOBOL PROGRAM. THIS ONE STEP ALSO
+//*              COVERS THE REPORTING CHAIN: GILDED-ROSE CALLS
+//*              SUMMARY-REPORT AND BACKSTAGE-WARNING-REPORT ITSELF AT
+//*              0200-END, SO THERE'S NO SEPARATE JCL STEP FOR THOSE.
+//*   ARCOUT   - ARCHIVE THE NIGHT'S OUTPUTS (OUT.DAT, REJECTS.DAT,
+//*              CONTROL-TOTALS.RPT, SUMMARY.RPT, BACKSTAGE-WARNING.RPT,
+//*              AUDIT.DAT) INTO DATE-STAMPED GDG GENERATIONS OF THEIR
+//*              OWN, AND COPY THE UPDATED RESTART.DAT/HISTORY.DAT
+//*              WORKING FILES BACK OVER THEIR CARRIED-FORWARD MASTERS
+//*              SO TOMORROW NIGHT'S STGIN PICKS UP WHERE TONIGHT LEFT
+//*              OFF (A CHECKPOINT LEFT NON-ZERO BY AN ABEND, OR
+//*              ANOTHER DAY'S WORTH OF QUALITY-TREND HISTORY).
+//*
+//* NOTE ON HOW THE PROGRAM IS ACTUALLY RUN: GILDED-ROSE, ITEM-
+//* PROCESSING, SUMMARY-REPORT AND BACKSTAGE-WARNING-REPORT ARE
+//* GNUCOBOL PROGRAM-IDS (QUOTED, HYPHENATED, LOWER CASE -- NOT LEGAL
+//* MVS LOAD LIBRARY MEMBER NAMES) BUILT INTO A SINGLE USS EXECUTABLE
+//* BY `cobc -x`, AND THEIR SELECT CLAUSES ASSIGN TO LITERAL FILE
+//* NAMES (E.G. "in.dat"), NOT DDNAMES -- THERE IS NO MVS LOAD MODULE
+//* AND NO DD-TO-COBOL-FILE LINKAGE FOR PGM=/STEPLIB TO RESOLVE. THE
+//* GLDROSE STEP BELOW RUNS THE EXECUTABLE UNDER BPXBATCH INSTEAD.
+//*
+//* EVERY MVS DATASET THE PROGRAM NEEDS TO SEE OR PRODUCE IS SHUTTLED
+//* ACROSS THE MVS/HFS BOUNDARY WITH THE TSO/E OGET AND OPUT COMMANDS,
+//* RUN IN BATCH UNDER IKJEFT01 (OGET/OPUT ARE TSO/E COMMANDS, NOT
+//* LOAD MODULES -- THERE IS NO PGM=OGET OR PGM=OPUT). OPUT COPIES AN
+//* MVS DATA SET TO A Z/OS UNIX FILE (USED BELOW TO STAGE INPUT DOWN
+//* TO THE HFS WORKING DIRECTORY); OGET COPIES A Z/OS UNIX FILE TO AN
+//* MVS DATA SET (USED BELOW TO ARCHIVE OUTPUT BACK UP). BOTH SIDES OF
+//* EVERY OGET/OPUT ARE PRE-ALLOCATED VIA ORDINARY DD STATEMENTS (A
+//* DSN= DD FOR THE MVS SIDE, A PATH= DD FOR THE HFS SIDE) AND
+//* REFERENCED FROM SYSTSIN AS '//DD:ddname', NOT AS LITERAL NAMES IN
+//* THE COMMAND TEXT -- JCL SYMBOLIC SUBSTITUTION (&HLQ, &WORKDIR)
+//* APPLIES TO DD-STATEMENT OPERANDS BUT NOT TO SYSIN-STYLE IN-STREAM
+//* DATA, SO A LITERAL '&WORKDIR/...' TYPED INSIDE SYSTSIN WOULD NEVER
+//* GET SUBSTITUTED AND WOULD BE PASSED TO TSO VERBATIM.
+//*********************************************************************
+//*
+//         SET HLQ='PROD.GLDROSE'
+//         SET WORKDIR='/u/gldrose/work'
+//         SET BINDIR='/u/gldrose/bin'
+//*
+//SRTVAL   EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=&HLQ..EXTRACT.DAILY,DISP=SHR
+//SORTOUT  DD DSN=&HLQ..IN(+1),DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=63)
+//SYSIN    DD *
+  SORT FIELDS=COPY
+  INCLUDE COND=(1,63,CH,NE,C' ')
+/*
+//*
+//* STGIN -- STAGE EVERYTHING GILDED-ROSE NEEDS ON DISK BEFORE IT RUNS:
+//* THE SORTED DAILY EXTRACT, THE HAND-MAINTAINED CATEGORY RULES, THE
+//* CHECKPOINT LEFT BY A PRIOR RUN (EMPTY MOST NIGHTS -- NON-ZERO ONLY
+//* WHEN THE LAST ATTEMPT ABENDED MID-BATCH), AND THE ACCUMULATED
+//* MULTI-DAY QUALITY-TREND HISTORY.
+//*
+//* EACH STAGE BELOW IS NESTED INSIDE THE PRIOR STAGE'S IF/THEN, NOT
+//* JUST COND-TESTED AGAINST ITS IMMEDIATE PREDECESSOR: A COND=(0,NE,
+//* xxx) TEST ONLY FIRES WHEN xxx ITSELF ACTUALLY RAN AND RETURNED
+//* NONZERO, SO A FAILURE SEVERAL STEPS BACK (E.G. SRTVAL) WOULD LEAVE
+//* EVERY STEP AFTER THE ONE IMMEDIATELY FOLLOWING IT FREE TO RUN
+//* AGAINST STALE/PARTIAL STAGED DATA. NESTING INSIDE IF/THEN/ENDIF
+//* MEANS A STEP THAT NEVER RAN (BECAUSE AN ENCLOSING IF WENT FALSE)
+//* CANNOT LET ANYTHING INSIDE IT RUN EITHER, SO ONE FAILURE ANYWHERE
+//* IN THE CHAIN CORRECTLY HALTS EVERYTHING DOWNSTREAM.
+//*
+//IFSRTVL  IF (SRTVAL.RC = 0) THEN
+//STGIN    EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//DSNIN    DD DSN=&HLQ..IN(0),DISP=SHR
+//HFSOUT   DD PATH='&WORKDIR/in.dat',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHDISP=(KEEP,KEEP)
+//SYSTSIN  DD *
+  OPUT '//DD:DSNIN' '//DD:HFSOUT' TEXT
+/*
+//*
+//IFSTGIN  IF (STGIN.RC = 0) THEN
+//STGCTL   EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//DSNIN    DD DSN=&HLQ..CATRULES,DISP=SHR
+//HFSOUT   DD PATH='&WORKDIR/category-rules.dat',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHDISP=(KEEP,KEEP)
+//SYSTSIN  DD *
+  OPUT '//DD:DSNIN' '//DD:HFSOUT' TEXT
+/*
+//*
+//IFSTGCTL IF (STGCTL.RC = 0) THEN
+//STGRST   EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//DSNIN    DD DSN=&HLQ..RESTART,DISP=SHR
+//HFSOUT   DD PATH='&WORKDIR/restart.dat',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHDISP=(KEEP,KEEP)
+//SYSTSIN  DD *
+  OPUT '//DD:DSNIN' '//DD:HFSOUT' TEXT
+/*
+//*
+//IFSTGRST IF (STGRST.RC = 0) THEN
+//STGHIST  EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//DSNIN    DD DSN=&HLQ..HISTORY,DISP=SHR
+//HFSOUT   DD PATH='&WORKDIR/history.dat',
+//            PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//            PATHDISP=(KEEP,KEEP)
+//SYSTSIN  DD *
+  OPUT '//DD:DSNIN' '//DD:HFSOUT' TEXT
+/*
+//*
+//IFSTGHST IF (STGHIST.RC = 0) THEN
+//GLDROSE  EXEC PGM=BPXBATCH,
+//            PARM='SH cd &WORKDIR; &BINDIR/gilded-rose'
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//* ARCHIVE THE NIGHT'S OUTPUTS AS NEW DATE-STAMPED GDG GENERATIONS.
+//*
+//IFGLDRSE IF (GLDROSE.RC = 0) THEN
+//ARCOUT   EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//HFSIN    DD PATH='&WORKDIR/out.dat',PATHOPTS=(ORDONLY)
+//DSNOUT   DD DSN=&HLQ..OUT(+1),DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=63)
+//SYSTSIN  DD *
+  OGET '//DD:HFSIN' '//DD:DSNOUT' TEXT
+/*
+//ARCREJ   EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//HFSIN    DD PATH='&WORKDIR/rejects.dat',PATHOPTS=(ORDONLY)
+//DSNOUT   DD DSN=&HLQ..REJECTS(+1),DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=94)
+//SYSTSIN  DD *
+  OGET '//DD:HFSIN' '//DD:DSNOUT' TEXT
+/*
+//ARCTOT   EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//HFSIN    DD PATH='&WORKDIR/control-totals.rpt',PATHOPTS=(ORDONLY)
+//DSNOUT   DD DSN=&HLQ..CTLTOT(+1),DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSTSIN  DD *
+  OGET '//DD:HFSIN' '//DD:DSNOUT' TEXT
+/*
+//ARCSUM   EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//HFSIN    DD PATH='&WORKDIR/summary.rpt',PATHOPTS=(ORDONLY)
+//DSNOUT   DD DSN=&HLQ..SUMMARY(+1),DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSTSIN  DD *
+  OGET '//DD:HFSIN' '//DD:DSNOUT' TEXT
+/*
+//ARCWARN  EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//HFSIN    DD PATH='&WORKDIR/backstage-warning.rpt',PATHOPTS=(ORDONLY)
+//DSNOUT   DD DSN=&HLQ..BSTGWARN(+1),DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SYSTSIN  DD *
+  OGET '//DD:HFSIN' '//DD:DSNOUT' TEXT
+/*
+//ARCAUD   EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//HFSIN    DD PATH='&WORKDIR/audit.dat',PATHOPTS=(ORDONLY)
+//DSNOUT   DD DSN=&HLQ..AUDIT(+1),DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=91)
+//SYSTSIN  DD *
+  OGET '//DD:HFSIN' '//DD:DSNOUT' TEXT
+/*
+//*
+//* CARRY THE UPDATED CHECKPOINT AND TREND HISTORY FORWARD TO THE
+//* SAME PERSISTENT DATASETS STGRST/STGHIST STAGED IN ABOVE, SO
+//* TOMORROW'S RUN (OR A RESTART OF TONIGHT'S) SEES THEM.
+//*
+//ARCRST   EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//HFSIN    DD PATH='&WORKDIR/restart.dat',PATHOPTS=(ORDONLY)
+//DSNOUT   DD DSN=&HLQ..RESTART,DISP=OLD
+//SYSTSIN  DD *
+  OGET '//DD:HFSIN' '//DD:DSNOUT' TEXT
+/*
+//ARCHIST  EXEC PGM=IKJEFT01
+//SYSTSPRT DD SYSOUT=*
+//HFSIN    DD PATH='&WORKDIR/history.dat',PATHOPTS=(ORDONLY)
+//DSNOUT   DD DSN=&HLQ..HISTORY,DISP=OLD
+//SYSTSIN  DD *
+  OGET '//DD:HFSIN' '//DD:DSNOUT' TEXT
+/*
+//ENDGLD   ENDIF
+//ENDSTGHS ENDIF
+//ENDSTGRS ENDIF
+//ENDSTGCT ENDIF
+//ENDSTGIN ENDIF
+//ENDSRTVL ENDIF
+//
